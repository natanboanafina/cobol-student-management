@@ -37,6 +37,21 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS RM
            FILE STATUS IS FS-STATUS.
+
+           SELECT PRINT-REPORT ASSIGN
+           TO "C:\Users\natan\Desktop\TASK\DATA\RELATORIO.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-PRINT-STATUS.
+
+           SELECT ERROR-LOG ASSIGN
+           TO "C:\Users\natan\Desktop\TASK\DATA\ERRO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-ERRLOG-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN
+           TO "C:\Users\natan\Desktop\TASK\DATA\AUDITORIA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-AUDIT-STATUS.
       *=================================================================
       *--------------- DATA DIVISION BEGINNING
        DATA                              DIVISION.
@@ -51,11 +66,25 @@
            05 GRADE              PIC X(03).
            05 FSCORE             PIC 9(04).
            05 SSCORE             PIC 9(04).
+           05 TSCORE             PIC 9(04).
+           05 QSCORE             PIC 9(04).
 
        01  REG-RESULTS.
            05 AVERAGE            PIC 9(04).
            05 STD-STATUS         PIC X(10).
       *-----------------------------------------------------------------
+      *--------------- PRINT-REPORT FD AREA BEGINNING
+       FD  PRINT-REPORT.
+       01  REG-PRINT-LINE        PIC X(80).
+      *-----------------------------------------------------------------
+      *--------------- ERROR-LOG FD AREA BEGINNING
+       FD  ERROR-LOG.
+       01  REG-ERROR-LOG         PIC X(80).
+      *-----------------------------------------------------------------
+      *--------------- AUDIT-LOG FD AREA BEGINNING
+       FD  AUDIT-LOG.
+       01  REG-AUDIT-LOG         PIC X(150).
+      *-----------------------------------------------------------------
       *--------------- WORKING-STORAGE BEGINNING
        WORKING-STORAGE                   SECTION.
       *-----------------------------------------------------------------
@@ -66,6 +95,9 @@
                            VALUE "VARIABLES OF STATUS BEGINNING".
       *--------------- VARIABLE OF STATUS BEGINNING
        77  FS-STATUS       PIC 9(02)   VALUE ZEROS.
+       77  WRK-PRINT-STATUS PIC 9(02)  VALUE ZEROS.
+       77  WRK-ERRLOG-STATUS PIC 9(02) VALUE ZEROS.
+       77  WRK-AUDIT-STATUS  PIC 9(02) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01  FILLER          PIC X(31)
@@ -76,9 +108,11 @@
                                                   BLANK WHEN ZEROS.
            05 WRK-NAME            PIC X(20)       VALUE SPACES.
            05 WRK-GRADE           PIC X(03)       VALUE SPACES.
-      ****** First and Second Scores
+      ****** First, Second, Third and Fourth Bimester Scores
            05 WRK-FSCORE          PIC 9(02)V99    VALUE ZEROS.
            05 WRK-SSCORE          PIC 9(02)V99    VALUE ZEROS.
+           05 WRK-TSCORE          PIC 9(02)V99    VALUE ZEROS.
+           05 WRK-QSCORE          PIC 9(02)V99    VALUE ZEROS.
 
        01  WRK-RESULTS.
            05 WRK-AVERAGE         PIC 9(03)V99    VALUE ZEROS.
@@ -91,8 +125,38 @@
       *--------------- MASK VARIABLES BEGINNING
        77  WRK-FSCORE-MASK   PIC Z9,99.
        77  WRK-SSCORE-MASK   PIC Z9,99.
+       77  WRK-TSCORE-MASK   PIC Z9,99.
+       77  WRK-QSCORE-MASK   PIC Z9,99.
        77  WRK-AVERAGE-MASK  PIC Z9,99.
        77  WRK-GRADE-MASK    PIC ZZZ.
+       01  WRK-PRINT-LINE    PIC X(80)     VALUE SPACES.
+       01  WRK-ERROR-LINE    PIC X(80)     VALUE SPACES.
+       77  WRK-ERROR-PARAGRAPH PIC X(20)   VALUE SPACES.
+       77  WRK-ERROR-RM-MASK PIC 9(05)     VALUE ZEROS.
+       77  WRK-ERROR-STATUS-MASK PIC 9(02) VALUE ZEROS.
+       01  WRK-OLD-STUDENT.
+           05 WRK-OLD-RM         PIC 9(05)    VALUE ZEROS.
+           05 WRK-OLD-NAME       PIC X(20)    VALUE SPACES.
+           05 WRK-OLD-GRADE      PIC X(03)    VALUE SPACES.
+           05 WRK-OLD-FSCORE     PIC 9(04)    VALUE ZEROS.
+           05 WRK-OLD-SSCORE     PIC 9(04)    VALUE ZEROS.
+           05 WRK-OLD-TSCORE     PIC 9(04)    VALUE ZEROS.
+           05 WRK-OLD-QSCORE     PIC 9(04)    VALUE ZEROS.
+       77  WRK-OPERATOR-ID    PIC X(10)     VALUE SPACES.
+       77  WRK-AUDIT-ACTION   PIC X(10)     VALUE SPACES.
+       77  WRK-AUDIT-DATE     PIC 9(08)     VALUE ZEROS.
+       77  WRK-AUDIT-TIME     PIC 9(08)     VALUE ZEROS.
+       01  WRK-AUDIT-LINE     PIC X(150)    VALUE SPACES.
+       01  WRK-NEW-STUDENT.
+           05 WRK-NEW-RM         PIC 9(05)    VALUE ZEROS.
+           05 WRK-NEW-NAME       PIC X(20)    VALUE SPACES.
+           05 WRK-NEW-GRADE      PIC X(03)    VALUE SPACES.
+           05 WRK-NEW-FSCORE     PIC 9(04)    VALUE ZEROS.
+           05 WRK-NEW-SSCORE     PIC 9(04)    VALUE ZEROS.
+           05 WRK-NEW-TSCORE     PIC 9(04)    VALUE ZEROS.
+           05 WRK-NEW-QSCORE     PIC 9(04)    VALUE ZEROS.
+       77  WRK-LOCK-CONFLICT  PIC X(01)     VALUE "N".
+           88 WRK-LOCK-IS-CONFLICT        VALUE "S".
       *-----------------------------------------------------------------
        01  FILLER            PIC X(30)
                              VALUE "VARIABLES OF CONTROL BEGINNING".
@@ -101,6 +165,71 @@
        77  WRK-KEY           PIC A(01)     VALUE SPACES.
        77  WRK-COUNT-REG     PIC 9(03)     VALUE ZEROS.
        77  WRK-LINE-CONTROL  PIC 9(02)     VALUE 11.
+       77  WRK-EXPORT-FLAG   PIC X(01)     VALUE "N".
+           88 WRK-EXPORT-YES               VALUE "S" "s".
+       77  WRK-EXPORT-OPEN   PIC X(01)     VALUE "N".
+           88 WRK-EXPORT-IS-OPEN            VALUE "S".
+       77  WRK-SEARCH-OPTION PIC 9(01)     VALUE ZEROS.
+       77  WRK-NAME-LEN      PIC 9(02)     VALUE ZEROS.
+       77  WRK-MATCH-COUNT   PIC 9(02)     VALUE ZEROS.
+       77  WRK-SEARCH-FOUND  PIC X(01)     VALUE "N".
+           88 WRK-FOUND-YES                  VALUE "S".
+       77  WRK-GRADE-IDX     PIC 9(02)     VALUE ZEROS.
+       77  WRK-GRADE-MATCH-IDX PIC 9(02)   VALUE ZEROS.
+       77  WRK-GRADE-VALID   PIC X(01)     VALUE "N".
+           88 WRK-GRADE-IS-VALID             VALUE "S".
+      *-----------------------------------------------------------------
+       01  FILLER            PIC X(29)
+                             VALUE "VALID SERIES TABLE BEGINNING".
+      *--------------- TABLE OF VALID CLASSES (SERIES) FOR GRADE
+       01  WRK-GRADE-TABLE.
+           05 FILLER         PIC X(03) VALUE "1EF".
+           05 FILLER         PIC X(03) VALUE "2EF".
+           05 FILLER         PIC X(03) VALUE "3EF".
+           05 FILLER         PIC X(03) VALUE "4EF".
+           05 FILLER         PIC X(03) VALUE "5EF".
+           05 FILLER         PIC X(03) VALUE "6EF".
+           05 FILLER         PIC X(03) VALUE "7EF".
+           05 FILLER         PIC X(03) VALUE "8EF".
+           05 FILLER         PIC X(03) VALUE "9EF".
+           05 FILLER         PIC X(03) VALUE "1EM".
+           05 FILLER         PIC X(03) VALUE "2EM".
+           05 FILLER         PIC X(03) VALUE "3EM".
+       01  WRK-GRADE-TABLE-R REDEFINES WRK-GRADE-TABLE.
+           05 WRK-GRADE-ENTRY PIC X(03) OCCURS 12 TIMES.
+      *--------------- PASSING THRESHOLD FOR EACH CLASS, SAME ORDER
+      *--------------- AND POSITION AS WRK-GRADE-TABLE ABOVE
+       01  WRK-THRESHOLD-TABLE.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 070,00.
+           05 FILLER         PIC 9(03)V99 VALUE 060,00.
+           05 FILLER         PIC 9(03)V99 VALUE 060,00.
+           05 FILLER         PIC 9(03)V99 VALUE 060,00.
+       01  WRK-THRESHOLD-TABLE-R REDEFINES WRK-THRESHOLD-TABLE.
+           05 WRK-THRESHOLD-ENTRY PIC 9(03)V99 OCCURS 12 TIMES.
+       77  WRK-PASS-THRESHOLD PIC 9(03)V99 VALUE 070,00.
+      *--------------- CLASS SUMMARY REPORT COUNTERS AND DISPLAY MASKS
+       77  WRK-SUMMARY-IDX        PIC 9(02)    VALUE ZEROS.
+       77  WRK-SUMMARY-GRADE      PIC X(03)    VALUE SPACES.
+       77  WRK-SUMMARY-ENROLLED   PIC 9(03)    VALUE ZEROS.
+       77  WRK-SUMMARY-APPROVED   PIC 9(03)    VALUE ZEROS.
+       77  WRK-SUMMARY-FAILED     PIC 9(03)    VALUE ZEROS.
+       77  WRK-SUMMARY-INVALID    PIC 9(03)    VALUE ZEROS.
+       77  WRK-SUMMARY-TOTAL-AVG  PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-SUMMARY-CLASS-AVG  PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-SUMMARY-ENROLLED-M PIC ZZ9      VALUE ZEROS.
+       77  WRK-SUMMARY-APPROVED-M PIC ZZ9      VALUE ZEROS.
+       77  WRK-SUMMARY-FAILED-M   PIC ZZ9      VALUE ZEROS.
+       77  WRK-SUMMARY-INVALID-M  PIC ZZ9      VALUE ZEROS.
+       77  WRK-SUMMARY-CLASS-AVG-M PIC Z9,99   VALUE ZEROS.
+       77  WRK-SUMMARY-LINE       PIC 9(02)    VALUE 11.
       *-----------------------------------------------------------------
        01  FILLER            PIC X(31)
                              VALUE "VARIABLES OF MESSAGES BEGINNING".
@@ -134,6 +263,18 @@
                                 "NENHUM DADO ENCONTRADO".
        77  WRK-KEEP             PIC X(30) VALUE
                                 "PRESSIONE ENTER PARA CONTINUAR".
+       77  WRK-EXPORT-QUESTION  PIC X(30) VALUE
+                                "EXPORTAR RELATORIO? (S/N):   ".
+       77  WRK-EXPORTED         PIC X(44) VALUE
+                     "RELATORIO EXPORTADO PARA RELATORIO.CSV".
+       77  WRK-INVALID-GRADE    PIC X(28) VALUE
+                                "SERIE INVALIDA - VER TABELA".
+       77  WRK-IO-ERROR         PIC X(38) VALUE
+                   "ERRO NO ARQUIVO DE ALUNOS - VER LOG".
+       77  WRK-OPERATOR-OPTION  PIC X(17) VALUE
+                                "ID DO OPERADOR: ".
+       77  WRK-UPDATE-CONFLICT  PIC X(38) VALUE
+                   "REGISTRO ALTERADO POR OUTRO OPERADOR".
       *-----------------------------------------------------------------
        01  FILLER            PIC X(24)
                              VALUE "MENU VARIABLES BEGINNING".
@@ -149,6 +290,8 @@
        77  WRK-UPDATE-TITLE       PIC X(13) VALUE "ALTERAR ALUNO".
        77  WRK-DELETE-TITLE       PIC X(13) VALUE "EXCLUIR ALUNO".
        77  WRK-DATA-REPORT-TITLE  PIC X(09) VALUE "RELATORIO".
+       77  WRK-CLASS-SUMMARY-TITLE PIC X(17)
+            VALUE "RESUMO DA TURMA".
        77  WRK-DIVIDER            PIC X(25)
             VALUE "*************************".
 
@@ -158,7 +301,14 @@
            05  WRK-THIRD-OPTION  PIC X(17) VALUE "3 - ALTERAR ALUNO".
            05  WRK-FOURTH-OPTION PIC X(17) VALUE "4 - EXCLUIR ALUNO".
            05  WRK-FIFTH-OPTION  PIC X(20) VALUE "5 - RELACAO DE ALUNO".
-           05  WRK-SIXTH-OPTION  PIC X(08) VALUE "6 - SAIR".
+           05  WRK-SIXTH-OPTION  PIC X(20) VALUE "6 - RESUMO DA TURMA".
+           05  WRK-SEVENTH-OPTION PIC X(08) VALUE "7 - SAIR".
+
+       01  SEARCH-OPTIONS.
+           05  WRK-SEARCH-RM-OPTION    PIC X(18)
+                                       VALUE "1 - BUSCAR POR RM".
+           05  WRK-SEARCH-NAME-OPTION  PIC X(19)
+                                       VALUE "2 - BUSCAR POR NOME".
 
       *--------------- SETUP PARA SECAO ADDSTUDENTS
        01  SETUP.
@@ -167,6 +317,8 @@
            05  WRK-GRADE-OPTION     PIC X(06) VALUE "SERIE:".
            05  WRK-FSCORE-OPTION    PIC X(17) VALUE "NOTA BIMESTRE(1):".
            05  WRK-SSCORE-OPTION    PIC X(17) VALUE "NOTA BIMESTRE(2):".
+           05  WRK-TSCORE-OPTION    PIC X(17) VALUE "NOTA BIMESTRE(3):".
+           05  WRK-QSCORE-OPTION    PIC X(17) VALUE "NOTA BIMESTRE(4):".
            05  WRK-SAVE-OPTION      PIC X(22)
                                     VALUE "Gravar os dados (S/N)?".
 
@@ -177,8 +329,19 @@
            05 WRK-GRADE-REPORT      PIC X(05) VALUE "SERIE".
            05 WRK-FSCORE-REPORT     PIC X(08) VALUE "NOTA(B1)".
            05 WRK-SSCORE-REPORT     PIC X(08) VALUE "NOTA(B2)".
+           05 WRK-TSCORE-REPORT     PIC X(08) VALUE "NOTA(B3)".
+           05 WRK-QSCORE-REPORT     PIC X(08) VALUE "NOTA(B4)".
            05 WRK-AVERAGE-REPORT    PIC X(05) VALUE "MEDIA".
            05 WRK-STATUS-REPORT     PIC X(06) VALUE "STATUS".
+
+      *--------------- SETUP PARA RESUMO DA TURMA
+       01  SUMMARY-SETUP.
+           05 WRK-SUMMARY-GRADE-HD     PIC X(05) VALUE "SERIE".
+           05 WRK-SUMMARY-ENROLLED-HD  PIC X(09) VALUE "MATRICULA".
+           05 WRK-SUMMARY-APPROVED-HD  PIC X(08) VALUE "APROVADO".
+           05 WRK-SUMMARY-FAILED-HD    PIC X(09) VALUE "REPROVADO".
+           05 WRK-SUMMARY-INVALID-HD   PIC X(08) VALUE "INVALIDO".
+           05 WRK-SUMMARY-AVERAGE-HD   PIC X(05) VALUE "MEDIA".
       *=================================================================
 
       *--------------- SCREEN SECTION BEGINNING
@@ -248,6 +411,31 @@
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 3.
 
+      *--------------- SEARCH STUDENTS - MODE MENU
+       01  SCR-SEARCH-MENU.
+           05 LINE 09 COLUMN 40 PIC X(18) FROM WRK-SEARCH-RM-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 11 COLUMN 40 PIC X(19) FROM WRK-SEARCH-NAME-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 13 COLUMN 40 PIC X(20) FROM WRK-CHOICE
+                                          ERASE EOL
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 2.
+           05 LINE 13 COLUMN 59 PIC 9(01) USING WRK-SEARCH-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 2.
+
+      *--------------- OPERATOR LOGON AT PROGRAM STARTUP
+       01  SCR-OPERATOR-LOGON.
+           05 LINE 13 COLUMN 40 PIC X(17) FROM WRK-OPERATOR-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 13 COLUMN 57 PIC X(10) USING WRK-OPERATOR-ID
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 2.
+
       *--------------- UPDATE STUDENTS - TITLE
        01  SCR-UPDATE-TITLE.
            05 LINE 04 COLUMN 38 PIC X(26) FROM WRK-DIVIDER
@@ -319,12 +507,93 @@
            05 LINE 09 COLUMN 66 PIC X(08)  FROM WRK-SSCORE-REPORT
                                            BACKGROUND-COLOR 7
                                            FOREGROUND-COLOR 3.
-           05 LINE 09 COLUMN 91 PIC X(05)  FROM WRK-AVERAGE-REPORT
+           05 LINE 09 COLUMN 78 PIC X(08)  FROM WRK-TSCORE-REPORT
                                            BACKGROUND-COLOR 7
                                            FOREGROUND-COLOR 3.
-           05 LINE 09 COLUMN 100 PIC X(06) FROM WRK-STATUS-REPORT
+           05 LINE 09 COLUMN 90 PIC X(08)  FROM WRK-QSCORE-REPORT
                                            BACKGROUND-COLOR 7
                                            FOREGROUND-COLOR 3.
+           05 LINE 09 COLUMN 103 PIC X(05)  FROM WRK-AVERAGE-REPORT
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+           05 LINE 09 COLUMN 112 PIC X(06) FROM WRK-STATUS-REPORT
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+
+      *--------------- CLASS SUMMARY TITLE
+       01  SCR-CLASS-SUMMARY-TITLE.
+           05 LINE 04 COLUMN 38 PIC X(26) FROM WRK-DIVIDER
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 3.
+           05 LINE 05 COLUMN 38           VALUE "*"
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 3.
+           05 LINE 05 COLUMN 46 PIC X(17) FROM WRK-CLASS-SUMMARY-TITLE
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 05 COLUMN 70           VALUE "*"
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 3.
+           05 LINE 06 COLUMN 38 PIC X(26) FROM WRK-DIVIDER
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 3.
+
+      *--------------- CLASS SUMMARY COLUMN HEADER
+       01  SCR-CLASS-SUMMARY-HEADER.
+           05 LINE 09 COLUMN 12 PIC X(05)  FROM WRK-SUMMARY-GRADE-HD
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+           05 LINE 09 COLUMN 24 PIC X(09)  FROM WRK-SUMMARY-ENROLLED-HD
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+           05 LINE 09 COLUMN 38 PIC X(08)  FROM WRK-SUMMARY-APPROVED-HD
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+           05 LINE 09 COLUMN 50 PIC X(09)  FROM WRK-SUMMARY-FAILED-HD
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+           05 LINE 09 COLUMN 63 PIC X(08)  FROM WRK-SUMMARY-INVALID-HD
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+           05 LINE 09 COLUMN 75 PIC X(05)  FROM WRK-SUMMARY-AVERAGE-HD
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 3.
+
+      *--------------- ONE CLASS SUMMARY LINE
+       01  SCR-CLASS-SUMMARY-LINE.
+           05 LINE WRK-SUMMARY-LINE COLUMN 12
+                                        PIC X(03) FROM WRK-SUMMARY-GRADE
+                                        BACKGROUND-COLOR 7
+                                        FOREGROUND-COLOR 2.
+           05 LINE WRK-SUMMARY-LINE COLUMN 24
+                               FROM WRK-SUMMARY-ENROLLED-M
+                                        BACKGROUND-COLOR 7
+                                        FOREGROUND-COLOR 2.
+           05 LINE WRK-SUMMARY-LINE COLUMN 38
+                               FROM WRK-SUMMARY-APPROVED-M
+                                        BACKGROUND-COLOR 7
+                                        FOREGROUND-COLOR 2.
+           05 LINE WRK-SUMMARY-LINE COLUMN 50
+                               FROM WRK-SUMMARY-FAILED-M
+                                        BACKGROUND-COLOR 7
+                                        FOREGROUND-COLOR 2.
+           05 LINE WRK-SUMMARY-LINE COLUMN 63
+                               FROM WRK-SUMMARY-INVALID-M
+                                        BACKGROUND-COLOR 7
+                                        FOREGROUND-COLOR 2.
+           05 LINE WRK-SUMMARY-LINE COLUMN 75
+                               FROM WRK-SUMMARY-CLASS-AVG-M
+                                        BACKGROUND-COLOR 7
+                                        FOREGROUND-COLOR 2.
+
+      *--------------- REPORT EXPORT QUESTION
+       01  SCR-EXPORT-ASK.
+           05 LINE 07 COLUMN 40 PIC X(30) FROM WRK-EXPORT-QUESTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 07 COLUMN 70 PIC A(01) USING WRK-EXPORT-FLAG
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 2.
 
       *--------------- MAIN MENU
        01  SCR-MENU.
@@ -343,14 +612,17 @@
            05 LINE 16 COLUMN 40 PIC X(20) FROM WRK-FIFTH-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
-           05 LINE 18 COLUMN 40 PIC X(08) FROM WRK-SIXTH-OPTION
+           05 LINE 18 COLUMN 40 PIC X(20) FROM WRK-SIXTH-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
-           05 LINE 21 COLUMN 40 PIC X(20) FROM WRK-CHOICE
+           05 LINE 20 COLUMN 40 PIC X(08) FROM WRK-SEVENTH-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 22 COLUMN 40 PIC X(20) FROM WRK-CHOICE
                                           ERASE EOL
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 2.
-           05 LINE 21 COLUMN 59 PIC 9(01) USING WRK-OPTION
+           05 LINE 22 COLUMN 59 PIC 9(01) USING WRK-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 2.
 
@@ -386,11 +658,17 @@
               10 LINE WRK-LINE-CONTROL  COLUMN 66  FROM WRK-SSCORE-MASK
                                            BACKGROUND-COLOR 7
                                            FOREGROUND-COLOR 2.
+              10 LINE WRK-LINE-CONTROL  COLUMN 78  FROM WRK-TSCORE-MASK
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 2.
+              10 LINE WRK-LINE-CONTROL  COLUMN 90  FROM WRK-QSCORE-MASK
+                                           BACKGROUND-COLOR 7
+                                           FOREGROUND-COLOR 2.
            05 AVG-STAT.
-              10 LINE WRK-LINE-CONTROL  COLUMN 91 FROM WRK-AVERAGE-MASK
+              10 LINE WRK-LINE-CONTROL  COLUMN 103 FROM WRK-AVERAGE-MASK
                                            BACKGROUND-COLOR 7
                                            FOREGROUND-COLOR 2.
-               10 LINE WRK-LINE-CONTROL COLUMN 100
+               10 LINE WRK-LINE-CONTROL COLUMN 112
                                            PIC X(10) FROM WRK-STD-STATUS
                                            BACKGROUND-COLOR 7
                                            FOREGROUND-COLOR 2.
@@ -414,8 +692,14 @@
               10 LINE 16 COLUMN 40 PIC X(17) FROM WRK-SSCORE-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
+              10 LINE 18 COLUMN 40 PIC X(17) FROM WRK-TSCORE-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+              10 LINE 20 COLUMN 40 PIC X(17) FROM WRK-QSCORE-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
            05 SAVE.
-              10 LINE 18 COLUMN 40 PIC X(22) FROM WRK-SAVE-OPTION
+              10 LINE 22 COLUMN 40 PIC X(22) FROM WRK-SAVE-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
 
@@ -435,8 +719,14 @@
               10 LINE 16 COLUMN 40 PIC X(17) FROM WRK-SSCORE-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
+              10 LINE 18 COLUMN 40 PIC X(17) FROM WRK-TSCORE-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+              10 LINE 20 COLUMN 40 PIC X(17) FROM WRK-QSCORE-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
            05 WILL-UPDT.
-              10 LINE 18 COLUMN 40 PIC X(21) FROM WRK-WILL-UPDATE
+              10 LINE 22 COLUMN 40 PIC X(21) FROM WRK-WILL-UPDATE
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
 
@@ -454,7 +744,13 @@
            05 LINE 16 COLUMN 40 PIC X(17) FROM WRK-SSCORE-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
-           05 LINE 18 COLUMN 40 PIC X(19) FROM WRK-DELETE-DATA
+           05 LINE 18 COLUMN 40 PIC X(17) FROM WRK-TSCORE-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 20 COLUMN 40 PIC X(17) FROM WRK-QSCORE-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
+           05 LINE 22 COLUMN 40 PIC X(19) FROM WRK-DELETE-DATA
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
 
@@ -470,6 +766,10 @@
            05 LINE 08 COLUMN 40 PIC X(03) USING WRK-RM-OPTION
                                           BACKGROUND-COLOR 7
                                           FOREGROUND-COLOR 0.
+       01  SCR-EDIT-NAME-SETUP.
+           05 LINE 08 COLUMN 40 PIC X(05) USING WRK-NAME-OPTION
+                                          BACKGROUND-COLOR 7
+                                          FOREGROUND-COLOR 0.
        01  SCR-DISPLAY-RESULT.
            05 LINE 10 COLUMN 40 PIC X(05) USING WRK-NAME-OPTION
                                           BACKGROUND-COLOR 7
@@ -507,8 +807,16 @@
                                 USING WRK-SSCORE
                                 BACKGROUND-COLOR 7
                                 FOREGROUND-COLOR 2.
+             10 LINE 18 COLUMN 59 PIC 9(04)
+                                USING WRK-TSCORE
+                                BACKGROUND-COLOR 7
+                                FOREGROUND-COLOR 2.
+             10 LINE 20 COLUMN 59 PIC 9(04)
+                                USING WRK-QSCORE
+                                BACKGROUND-COLOR 7
+                                FOREGROUND-COLOR 2.
            05 ACCEPT-KEY.
-             10 LINE 18 COLUMN 63 PIC A(01)
+             10 LINE 22 COLUMN 63 PIC A(01)
                                 USING WRK-KEY
                                 BACKGROUND-COLOR 7
                                 FOREGROUND-COLOR 2.
@@ -536,6 +844,14 @@
       *     05 LINE 16 COLUMN 59 FROM WRK-SSCORE-MASK
                                 BACKGROUND-COLOR 7
                                 FOREGROUND-COLOR 2.
+           05 LINE 18 COLUMN 59 PIC 9(04)
+                                USING TSCORE
+                                BACKGROUND-COLOR 7
+                                FOREGROUND-COLOR 2.
+           05 LINE 20 COLUMN 59 PIC 9(04)
+                                USING QSCORE
+                                BACKGROUND-COLOR 7
+                                FOREGROUND-COLOR 2.
       *===========================AKI--------
        01  FILL-TEST.
            05 TESTING.
@@ -588,8 +904,16 @@
                                    USING SSCORE
                                    BACKGROUND-COLOR 7
                                    FOREGROUND-COLOR 2.
+              10 LINE 18 COLUMN 59 PIC 9(04)
+                                   USING TSCORE
+                                   BACKGROUND-COLOR 7
+                                   FOREGROUND-COLOR 2.
+              10 LINE 20 COLUMN 59 PIC 9(04)
+                                   USING QSCORE
+                                   BACKGROUND-COLOR 7
+                                   FOREGROUND-COLOR 2.
            05 UPD-DEL.
-              10 LINE 18 COLUMN 62 PIC A(01)
+              10 LINE 22 COLUMN 62 PIC A(01)
                                    USING WRK-KEY
                                    ERASE EOL
                                    BACKGROUND-COLOR 7
@@ -607,6 +931,11 @@
                                 BLANK WHEN ZEROS
                                 BACKGROUND-COLOR 7
                                 FOREGROUND-COLOR 2.
+       01  SEARCHING-NAME.
+           05 LINE 08 COLUMN 59 PIC X(20)
+                                USING WRK-NAME
+                                BACKGROUND-COLOR 7
+                                FOREGROUND-COLOR 2.
 
       *--------------- DISPLAYING MESSAGES
        01  SCR-ADDED.
@@ -659,6 +988,12 @@
                                              BACKGROUND-COLOR 2
                                              FOREGROUND-COLOR 2.
 
+       01  SCR-EXPORTED.
+           05 LINE 29 COLUMN 30 PIC X(44) FROM WRK-EXPORTED
+                                ERASE EOL
+                                BACKGROUND-COLOR 2
+                                FOREGROUND-COLOR 7.
+
        01  SCR-NOT-FOUND.
            05 LINE 29 COLUMN 30 PIC X(62) FROM WRK-NOT-FOUND
                                 ERASE EOL
@@ -699,6 +1034,16 @@
                                 BACKGROUND-COLOR 2
                                 FOREGROUND-COLOR 2.
 
+       01  SCR-INVALID-GRADE.
+           05 LINE 29 COLUMN 45 PIC X(28) FROM WRK-INVALID-GRADE
+                                ERASE EOL
+                                BACKGROUND-COLOR 2
+                                FOREGROUND-COLOR 7.
+           05 LINE 29 COLUMN 74 PIC A(01) USING WRK-KEY
+                                ERASE EOL
+                                BACKGROUND-COLOR 2
+                                FOREGROUND-COLOR 2.
+
        01  SCR-DELETED.
            05 LINE 29 COLUMN 47 PIC X(15) FROM WRK-CONFIRM-DELETE
                                 ERASE EOL
@@ -735,24 +1080,138 @@
                                 BACKGROUND-COLOR 2
                                 FOREGROUND-COLOR 2.
 
+       01  SCR-IO-ERROR.
+           05 LINE 29 COLUMN 41 PIC X(38) FROM WRK-IO-ERROR
+                                ERASE EOL
+                                BACKGROUND-COLOR 2
+                                FOREGROUND-COLOR 4.
+           05 LINE 29 COLUMN 80 PIC A(01) USING WRK-KEY
+                                ERASE EOL
+                                BACKGROUND-COLOR 2
+                                FOREGROUND-COLOR 2.
+
+      *--------------- RECORD CHANGED BY ANOTHER OPERATOR SINCE IT WAS READ
+       01  SCR-UPDATE-CONFLICT.
+           05 LINE 29 COLUMN 41 PIC X(38) FROM WRK-UPDATE-CONFLICT
+                                ERASE EOL
+                                BACKGROUND-COLOR 2
+                                FOREGROUND-COLOR 4.
+           05 LINE 29 COLUMN 80 PIC A(01) USING WRK-KEY
+                                ERASE EOL
+                                BACKGROUND-COLOR 2
+                                FOREGROUND-COLOR 2.
+
       *=================================================================
       *--------------- PROCEDURE DIVISION BEGINNING
        PROCEDURE                        DIVISION.
       *-----------------------------------------------------------------
        0001-MAIN                       SECTION.
-           PERFORM 0100-OPEN-DATA THRU 0200-INIT.
-           PERFORM 0300-PROCESS   UNTIL WRK-OPTION EQUAL 6.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0120-OPERATOR-LOGON.
+           PERFORM 0200-INIT.
+           PERFORM 0300-PROCESS   UNTIL WRK-OPTION EQUAL 7.
            PERFORM 0400-END.
            CLOSE STUDENTS.
+           CLOSE ERROR-LOG.
+           CLOSE AUDIT-LOG.
            GOBACK.
 
+      *--------------- OPEN THE ERROR LOG FOR APPEND, CREATE IF NEEDED
        0100-OPEN-DATA                  SECTION.
+           OPEN EXTEND ERROR-LOG.
+                IF WRK-ERRLOG-STATUS EQUAL 35 THEN
+                      OPEN OUTPUT ERROR-LOG
+                      CLOSE ERROR-LOG
+                      OPEN EXTEND ERROR-LOG
+                END-IF.
+           OPEN EXTEND AUDIT-LOG.
+                IF WRK-AUDIT-STATUS EQUAL 35 THEN
+                      OPEN OUTPUT AUDIT-LOG
+                      CLOSE AUDIT-LOG
+                      OPEN EXTEND AUDIT-LOG
+                END-IF.
            OPEN I-O STUDENTS.
                 IF FS-STATUS EQUAL 35 THEN
                       OPEN OUTPUT STUDENTS
                       CLOSE STUDENTS
                       OPEN I-O STUDENTS
+                END-IF
+                IF FS-STATUS NOT EQUAL 00
+                   MOVE "0100-OPEN-DATA" TO WRK-ERROR-PARAGRAPH
+                   MOVE ZEROS TO RM
+                   PERFORM 0150-LOG-ERROR
                 END-IF.
+
+      *--------------- ASK THE OPERATOR TO IDENTIFY THEMSELVES AT LOGON
+       0120-OPERATOR-LOGON              SECTION.
+           ACCEPT SCR-OPERATOR-LOGON.
+       0120-CLOSE.
+           EXIT.
+
+      *--------------- WRITE ONE ENTRY TO THE ERROR LOG (PARA/RM/STATUS)
+       0150-LOG-ERROR                  SECTION.
+           MOVE RM TO WRK-ERROR-RM-MASK.
+           MOVE FS-STATUS TO WRK-ERROR-STATUS-MASK.
+           MOVE SPACES TO WRK-ERROR-LINE.
+           STRING WRK-ERROR-PARAGRAPH   DELIMITED BY SIZE
+                  ";"                   DELIMITED BY SIZE
+                  WRK-ERROR-RM-MASK     DELIMITED BY SIZE
+                  ";"                   DELIMITED BY SIZE
+                  WRK-ERROR-STATUS-MASK DELIMITED BY SIZE
+             INTO WRK-ERROR-LINE
+           END-STRING.
+           MOVE WRK-ERROR-LINE TO REG-ERROR-LOG.
+           WRITE REG-ERROR-LOG.
+       0150-CLOSE.
+           EXIT.
+
+      *--------------- WRITE ONE ENTRY TO THE AUDIT LOG FOR A CHANGE
+       0160-LOG-AUDIT                  SECTION.
+           ACCEPT WRK-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUDIT-TIME FROM TIME.
+           MOVE SPACES TO WRK-AUDIT-LINE.
+           STRING WRK-AUDIT-DATE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-AUDIT-TIME         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OPERATOR-ID        DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-AUDIT-ACTION       DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OLD-RM             DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OLD-NAME           DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OLD-GRADE          DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OLD-FSCORE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OLD-SSCORE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OLD-TSCORE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-OLD-QSCORE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-NEW-RM             DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-NEW-NAME           DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-NEW-GRADE          DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-NEW-FSCORE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-NEW-SSCORE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-NEW-TSCORE         DELIMITED BY SIZE
+                  ";"                    DELIMITED BY SIZE
+                  WRK-NEW-QSCORE         DELIMITED BY SIZE
+             INTO WRK-AUDIT-LINE
+           END-STRING.
+           MOVE WRK-AUDIT-LINE TO REG-AUDIT-LOG.
+           WRITE REG-AUDIT-LOG.
+       0160-CLOSE.
+           EXIT.
+
        0200-INIT                       SECTION.
            INITIALIZE SCR, REG-STUDENTS, WRK-STUDENT, WRK-OPTION.
            DISPLAY SCR.
@@ -777,7 +1236,10 @@
                  INITIALIZE WRK-OPTION
                  PERFORM 5000-DATA-REPORT
                WHEN 6
-                 DISPLAY 6
+                 INITIALIZE WRK-OPTION
+                 PERFORM 7000-CLASS-SUMMARY
+               WHEN 7
+                 DISPLAY 7
                WHEN OTHER
                  ACCEPT SCR-INVALID
                  PERFORM 0200-INIT
@@ -793,6 +1255,11 @@
            MOVE WRK-RM TO RM.
            READ STUDENTS
            INVALID KEY
+              IF FS-STATUS NOT EQUAL 23
+                 MOVE "1000-ADD-STUDENTS" TO WRK-ERROR-PARAGRAPH
+                 PERFORM 0150-LOG-ERROR
+                 ACCEPT SCR-IO-ERROR
+              ELSE
               ACCEPT SCR-NOT-EXIST
                ACCEPT SCR-CREATE-STUDENT
                    IF WRK-KEY EQUAL "S" OR WRK-KEY EQUAL "s"
@@ -802,30 +1269,46 @@
                         DISPLAY SCR-SETUP
                         ACCEPT FILL
                         MOVE FILLING TO REG-STUDENTS
+                        PERFORM 1050-VALIDATE-GRADE
                         EVALUATE WRK-KEY
                            WHEN "S"
                            WHEN "s"
-                             WRITE REG-STUDENTS
-                               INVALID KEY
-                                 ACCEPT SCR-EXIST
-                                 EXIT
-                               NOT INVALID KEY
-                                 INITIALIZE SCR, SCR-CREATE-STUDENT,
-                                 WRK-KEY, ADDING-RM, RM
-                                 ACCEPT SCR-ADDED
-                                 EXIT
-                             END-WRITE
+                             IF NOT WRK-GRADE-IS-VALID
+                                ACCEPT SCR-INVALID-GRADE
+                             ELSE
+                                WRITE REG-STUDENTS
+                                  INVALID KEY
+                                    ACCEPT SCR-EXIST
+                                  NOT INVALID KEY
+                                    IF FS-STATUS NOT EQUAL 00
+                                       MOVE "1000-ADD-STUDENTS" TO
+                                            WRK-ERROR-PARAGRAPH
+                                       PERFORM 0150-LOG-ERROR
+                                       ACCEPT SCR-IO-ERROR
+                                    ELSE
+                                       INITIALIZE SCR,
+                                          SCR-CREATE-STUDENT,
+                                          WRK-KEY, ADDING-RM, RM
+                                       ACCEPT SCR-ADDED
+                                    END-IF
+                                END-WRITE
+                             END-IF
                                 WHEN "N"
                                 WHEN "n"
                                    INITIALIZE WRK-KEY
                                    ACCEPT SCR-PROCESS-CANCELED
-                                   EXIT
                                 WHEN OTHER
-                                   EXIT
+                                   CONTINUE
                              END-EVALUATE
                  END-IF
+              END-IF
 
            NOT INVALID KEY
+               IF FS-STATUS NOT EQUAL 00
+                  MOVE "1000-ADD-STUDENTS" TO WRK-ERROR-PARAGRAPH
+                  PERFORM 0150-LOG-ERROR
+                  ACCEPT SCR-IO-ERROR
+               ELSE
                ACCEPT SCR-EXIST
                ACCEPT SCR-CREATE-STUDENT
                    IF WRK-KEY EQUAL "S" OR WRK-KEY EQUAL "s"
@@ -836,35 +1319,80 @@
                         DISPLAY SCR-SETUP
                         ACCEPT FILL
                         MOVE FILLING TO REG-STUDENTS
+                        PERFORM 1050-VALIDATE-GRADE
                          EVALUATE WRK-KEY
                            WHEN "S"
                            WHEN "s"
-                             WRITE REG-STUDENTS
-                               INVALID KEY
-                                 ACCEPT SCR-EXIST
-                                 EXIT
-                               NOT INVALID KEY
-                                 INITIALIZE SCR, SCR-CREATE-STUDENT,
-                                 WRK-KEY, ADDING-RM, RM
-                                 ACCEPT SCR-ADDED
-                                 EXIT
-                             END-WRITE
+                             IF NOT WRK-GRADE-IS-VALID
+                                ACCEPT SCR-INVALID-GRADE
+                             ELSE
+                                WRITE REG-STUDENTS
+                                  INVALID KEY
+                                    ACCEPT SCR-EXIST
+                                  NOT INVALID KEY
+                                    IF FS-STATUS NOT EQUAL 00
+                                       MOVE "1000-ADD-STUDENTS" TO
+                                            WRK-ERROR-PARAGRAPH
+                                       PERFORM 0150-LOG-ERROR
+                                       ACCEPT SCR-IO-ERROR
+                                    ELSE
+                                       INITIALIZE SCR,
+                                          SCR-CREATE-STUDENT,
+                                          WRK-KEY, ADDING-RM, RM
+                                       ACCEPT SCR-ADDED
+                                    END-IF
+                                END-WRITE
+                             END-IF
                                 WHEN "N"
                                 WHEN "n"
                                    INITIALIZE WRK-KEY
                                    ACCEPT SCR-PROCESS-CANCELED
-                                   EXIT
                                 WHEN OTHER
-                                   EXIT
+                                   CONTINUE
                              END-EVALUATE
                    END-IF
+               END-IF
            END-READ.
 
        1200-CLOSE.
            EXIT.
            PERFORM 0200-INIT.
 
+      *--------------- CHECK GRADE AGAINST THE TABLE OF VALID SERIES
+       1050-VALIDATE-GRADE             SECTION.
+           MOVE "N" TO WRK-GRADE-VALID.
+           MOVE ZEROS TO WRK-GRADE-MATCH-IDX.
+           PERFORM VARYING WRK-GRADE-IDX FROM 1 BY 1
+               UNTIL WRK-GRADE-IDX GREATER 12
+                  OR WRK-GRADE-IS-VALID
+              IF GRADE EQUAL WRK-GRADE-ENTRY(WRK-GRADE-IDX)
+                 MOVE "S" TO WRK-GRADE-VALID
+                 MOVE WRK-GRADE-IDX TO WRK-GRADE-MATCH-IDX
+              END-IF
+           END-PERFORM.
+       1050-CLOSE.
+           EXIT.
+
        2000-SEARCH-STUDENTS            SECTION.
+           INITIALIZE SCR, WRK-KEY, WRK-SEARCH-OPTION.
+           DISPLAY SCR.
+           DISPLAY SCR-SEARCH-TITLE.
+           ACCEPT SCR-SEARCH-MENU.
+           EVALUATE WRK-SEARCH-OPTION
+               WHEN 1
+                 PERFORM 2100-SEARCH-BY-RM
+               WHEN 2
+                 PERFORM 2150-SEARCH-BY-NAME
+               WHEN OTHER
+                 ACCEPT SCR-INVALID
+           END-EVALUATE.
+
+       2200-CLOSE.
+           EXIT.
+           PERFORM 0200-INIT.
+
+      *--------------- SEARCH A STUDENT BY RM (EXACT KEY)
+       2100-SEARCH-BY-RM               SECTION.
            INITIALIZE SCR, WRK-KEY, SEARCHING-RM, WRK-RM.
            DISPLAY SCR.
            DISPLAY SCR-SEARCH-TITLE.
@@ -873,19 +1401,88 @@
            MOVE SEARCHING-RM TO RM.
            READ STUDENTS
                 INVALID KEY
+                    IF FS-STATUS NOT EQUAL 23
+                       MOVE "2100-SEARCH-BY-RM" TO WRK-ERROR-PARAGRAPH
+                       PERFORM 0150-LOG-ERROR
+                    END-IF
                     ACCEPT SCR-NOT-FOUND
                 NOT INVALID KEY
-                     DISPLAY SET-UP
-                     MOVE GRADE TO WRK-GRADE-MASK
-                     MOVE FSCORE TO WRK-FSCORE-MASK
-                     MOVE SSCORE TO WRK-SSCORE-MASK
-                     DISPLAY FILL-SEARCH
-                     ACCEPT SCR-FOUND
+                     IF FS-STATUS NOT EQUAL 00
+                        MOVE "2100-SEARCH-BY-RM" TO WRK-ERROR-PARAGRAPH
+                        PERFORM 0150-LOG-ERROR
+                        ACCEPT SCR-IO-ERROR
+                     ELSE
+                        PERFORM 2180-SHOW-FOUND
+                     END-IF
            END-READ.
+       2100-CLOSE.
+           EXIT.
 
-       2200-CLOSE.
+      *--------------- SEARCH A STUDENT BY FULL OR PARTIAL NAME
+       2150-SEARCH-BY-NAME             SECTION.
+           INITIALIZE SCR, WRK-KEY, WRK-NAME, WRK-NAME-LEN,
+                      WRK-MATCH-COUNT, WRK-SEARCH-FOUND.
+           DISPLAY SCR.
+           DISPLAY SCR-SEARCH-TITLE.
+           DISPLAY SCR-EDIT-NAME-SETUP.
+           ACCEPT SEARCHING-NAME.
+           PERFORM VARYING WRK-NAME-LEN FROM 20 BY -1
+               UNTIL WRK-NAME-LEN EQUAL 0
+                  OR WRK-NAME(WRK-NAME-LEN:1) NOT EQUAL SPACE
+           END-PERFORM.
+           IF WRK-NAME-LEN EQUAL 0
+              ACCEPT SCR-NOT-FOUND
+           ELSE
+              MOVE ZEROS TO RM
+              START STUDENTS KEY IS NOT LESS THAN RM
+                  INVALID KEY
+                      IF FS-STATUS NOT EQUAL 23
+                         MOVE "2150-SEARCH-BY-NAME" TO
+                              WRK-ERROR-PARAGRAPH
+                         PERFORM 0150-LOG-ERROR
+                      END-IF
+                      ACCEPT SCR-NOT-FOUND
+                  NOT INVALID KEY
+                      PERFORM UNTIL FS-STATUS EQUAL 10
+                              OR WRK-FOUND-YES
+                         READ STUDENTS NEXT
+                         IF FS-STATUS EQUAL 00
+                            MOVE 0 TO WRK-MATCH-COUNT
+                            INSPECT STUDENT-NAME TALLYING
+                               WRK-MATCH-COUNT FOR ALL
+                               WRK-NAME(1:WRK-NAME-LEN)
+                            IF WRK-MATCH-COUNT GREATER 0
+                               MOVE "S" TO WRK-SEARCH-FOUND
+                            END-IF
+                         ELSE
+                            IF FS-STATUS NOT EQUAL 10
+                               MOVE "2150-SEARCH-BY-NAME" TO
+                                    WRK-ERROR-PARAGRAPH
+                               PERFORM 0150-LOG-ERROR
+                               MOVE 10 TO FS-STATUS
+                            END-IF
+                         END-IF
+                      END-PERFORM
+                      IF WRK-FOUND-YES
+                         PERFORM 2180-SHOW-FOUND
+                      ELSE
+                         ACCEPT SCR-NOT-FOUND
+                      END-IF
+              END-START
+           END-IF.
+       2150-CLOSE.
+           EXIT.
+
+      *--------------- DISPLAY THE MATCHING STUDENT RECORD
+       2180-SHOW-FOUND                 SECTION.
+           DISPLAY SET-UP.
+           MOVE GRADE TO WRK-GRADE-MASK.
+           MOVE FSCORE TO WRK-FSCORE-MASK.
+           MOVE SSCORE TO WRK-SSCORE-MASK.
+           DISPLAY FILL-SEARCH.
+           ACCEPT SCR-FOUND.
+       2180-CLOSE.
            EXIT.
-           PERFORM 0200-INIT.
 
        3000-UPDATE-STUDENT             SECTION.
            INITIALIZE SCR, WRK-KEY, WRK-RM.
@@ -896,27 +1493,123 @@
            MOVE WRK-RM TO RM.
            READ STUDENTS
                 INVALID KEY
+                    IF FS-STATUS NOT EQUAL 23
+                       MOVE "3000-UPDATE-STUDENT" TO
+                            WRK-ERROR-PARAGRAPH
+                       PERFORM 0150-LOG-ERROR
+                    END-IF
                     ACCEPT SCR-NOT-FOUND
                 NOT INVALID KEY
+                    IF FS-STATUS NOT EQUAL 00
+                       MOVE "3000-UPDATE-STUDENT" TO
+                            WRK-ERROR-PARAGRAPH
+                       PERFORM 0150-LOG-ERROR
+                       ACCEPT SCR-IO-ERROR
+                    ELSE
+                    MOVE RM           TO WRK-OLD-RM
+                    MOVE STUDENT-NAME TO WRK-OLD-NAME
+                    MOVE GRADE        TO WRK-OLD-GRADE
+                    MOVE FSCORE       TO WRK-OLD-FSCORE
+                    MOVE SSCORE       TO WRK-OLD-SSCORE
+                    MOVE TSCORE       TO WRK-OLD-TSCORE
+                    MOVE QSCORE       TO WRK-OLD-QSCORE
                     DISPLAY SCR-UPDT-OPT
                      ACCEPT FILL-REG
-                      IF (WRK-KEY EQUAL "S" OR WRK-KEY EQUAL "s")
-                      AND FS-STATUS EQUAL 00
+                     PERFORM 1050-VALIDATE-GRADE
+                      IF WRK-KEY EQUAL "S" OR WRK-KEY EQUAL "s"
+                                IF NOT WRK-GRADE-IS-VALID
+                                   INITIALIZE WRK-KEY
+                                   ACCEPT SCR-INVALID-GRADE
+                                ELSE
+                                MOVE RM           TO WRK-NEW-RM
+                                MOVE STUDENT-NAME TO WRK-NEW-NAME
+                                MOVE GRADE        TO WRK-NEW-GRADE
+                                MOVE FSCORE       TO WRK-NEW-FSCORE
+                                MOVE SSCORE       TO WRK-NEW-SSCORE
+                                MOVE TSCORE       TO WRK-NEW-TSCORE
+                                MOVE QSCORE       TO WRK-NEW-QSCORE
+                                PERFORM 3100-CHECK-CONFLICT
+                                IF WRK-LOCK-IS-CONFLICT
+                                   INITIALIZE WRK-KEY
+                                   ACCEPT SCR-UPDATE-CONFLICT
+                                ELSE
+                                MOVE WRK-NEW-RM    TO RM
+                                MOVE WRK-NEW-NAME  TO STUDENT-NAME
+                                MOVE WRK-NEW-GRADE TO GRADE
+                                MOVE WRK-NEW-FSCORE TO FSCORE
+                                MOVE WRK-NEW-SSCORE TO SSCORE
+                                MOVE WRK-NEW-TSCORE TO TSCORE
+                                MOVE WRK-NEW-QSCORE TO QSCORE
                                 MOVE UPD TO REG-STUDENTS
                                 REWRITE REG-STUDENTS
                                 INITIALIZE WRK-KEY
-                                ACCEPT SCR-UPDATED
-                                EXIT
+                                IF FS-STATUS NOT EQUAL 00
+                                   MOVE "3000-UPDATE-STUDENT" TO
+                                        WRK-ERROR-PARAGRAPH
+                                   PERFORM 0150-LOG-ERROR
+                                   ACCEPT SCR-IO-ERROR
+                                ELSE
+                                   MOVE "UPDATE" TO WRK-AUDIT-ACTION
+                                   PERFORM 0160-LOG-AUDIT
+                                   ACCEPT SCR-UPDATED
+                                END-IF
+                                END-IF
+                                END-IF
                       ELSE
                                 INITIALIZE WRK-KEY
                                 ACCEPT SCR-NOT-UPDATED
-                                EXIT
-                      END-IF.
+                      END-IF
+                    END-IF.
 
        3200-CLOSE.
            EXIT.
            PERFORM 0200-INIT.
 
+      *--------------- DETECT A RECORD CHANGED SINCE WRK-OLD-STUDENT
+      *--------------- WAS CAPTURED, SO TWO OPERATORS DO NOT CLOBBER
+      *--------------- EACH OTHER'S WORK ON THE SAME STUDENT
+       3100-CHECK-CONFLICT             SECTION.
+           MOVE "N" TO WRK-LOCK-CONFLICT.
+           MOVE WRK-OLD-RM TO RM.
+           READ STUDENTS
+              INVALID KEY
+                  IF FS-STATUS NOT EQUAL 23
+                     MOVE "3100-CHECK-CONFLICT" TO
+                          WRK-ERROR-PARAGRAPH
+                     PERFORM 0150-LOG-ERROR
+                  END-IF
+                  MOVE "S" TO WRK-LOCK-CONFLICT
+              NOT INVALID KEY
+                  IF FS-STATUS NOT EQUAL 00
+                     MOVE "3100-CHECK-CONFLICT" TO
+                          WRK-ERROR-PARAGRAPH
+                     PERFORM 0150-LOG-ERROR
+                  END-IF
+                  IF RM NOT EQUAL WRK-OLD-RM
+                     MOVE "S" TO WRK-LOCK-CONFLICT
+                  END-IF
+                  IF STUDENT-NAME NOT EQUAL WRK-OLD-NAME
+                     MOVE "S" TO WRK-LOCK-CONFLICT
+                  END-IF
+                  IF GRADE NOT EQUAL WRK-OLD-GRADE
+                     MOVE "S" TO WRK-LOCK-CONFLICT
+                  END-IF
+                  IF FSCORE NOT EQUAL WRK-OLD-FSCORE
+                     MOVE "S" TO WRK-LOCK-CONFLICT
+                  END-IF
+                  IF SSCORE NOT EQUAL WRK-OLD-SSCORE
+                     MOVE "S" TO WRK-LOCK-CONFLICT
+                  END-IF
+                  IF TSCORE NOT EQUAL WRK-OLD-TSCORE
+                     MOVE "S" TO WRK-LOCK-CONFLICT
+                  END-IF
+                  IF QSCORE NOT EQUAL WRK-OLD-QSCORE
+                     MOVE "S" TO WRK-LOCK-CONFLICT
+                  END-IF
+           END-READ.
+       3100-CLOSE.
+           EXIT.
+
        4000-DEL-STUDENTS               SECTION.
            INITIALIZE SCR, WRK-KEY, WRK-RM.
            DISPLAY SCR.
@@ -926,22 +1619,61 @@
            MOVE SEARCHING-RM TO RM.
            READ STUDENTS
                 INVALID KEY
+                    IF FS-STATUS NOT EQUAL 23
+                       MOVE "4000-DEL-STUDENTS" TO
+                            WRK-ERROR-PARAGRAPH
+                       PERFORM 0150-LOG-ERROR
+                    END-IF
                     ACCEPT SCR-NOT-FOUND
                 NOT INVALID KEY
+                    IF FS-STATUS NOT EQUAL 00
+                       MOVE "4000-DEL-STUDENTS" TO
+                            WRK-ERROR-PARAGRAPH
+                       PERFORM 0150-LOG-ERROR
+                       ACCEPT SCR-IO-ERROR
+                    ELSE
+                    MOVE RM           TO WRK-OLD-RM
+                    MOVE STUDENT-NAME TO WRK-OLD-NAME
+                    MOVE GRADE        TO WRK-OLD-GRADE
+                    MOVE FSCORE       TO WRK-OLD-FSCORE
+                    MOVE SSCORE       TO WRK-OLD-SSCORE
+                    MOVE TSCORE       TO WRK-OLD-TSCORE
+                    MOVE QSCORE       TO WRK-OLD-QSCORE
                     DISPLAY SCR-DELETE-OPT
                     ACCEPT FILL-REG
                     IF WRK-KEY EQUAL "S" OR WRK-KEY EQUAL "s"
                          INITIALIZE WRK-KEY
+                         PERFORM 3100-CHECK-CONFLICT
+                         IF WRK-LOCK-IS-CONFLICT
+                            ACCEPT SCR-UPDATE-CONFLICT
+                         ELSE
                          DELETE STUDENTS
                             INVALID KEY
+                                IF FS-STATUS NOT EQUAL 23
+                                   MOVE "4000-DEL-STUDENTS" TO
+                                        WRK-ERROR-PARAGRAPH
+                                   PERFORM 0150-LOG-ERROR
+                                END-IF
                                 ACCEPT SCR-NOT-DELETED
                             NOT INVALID KEY
-                                ACCEPT SCR-DELETED
+                                IF FS-STATUS NOT EQUAL 00
+                                   MOVE "4000-DEL-STUDENTS" TO
+                                        WRK-ERROR-PARAGRAPH
+                                   PERFORM 0150-LOG-ERROR
+                                   ACCEPT SCR-IO-ERROR
+                                ELSE
+                                   INITIALIZE WRK-NEW-STUDENT
+                                   MOVE "DELETE" TO WRK-AUDIT-ACTION
+                                   PERFORM 0160-LOG-AUDIT
+                                   ACCEPT SCR-DELETED
+                                END-IF
                          END-DELETE
+                         END-IF
                     ELSE
                          INITIALIZE WRK-KEY
                          ACCEPT SCR-NOT-DELETED
                     END-IF
+                    END-IF
            END-READ.
 
        4200-CLOSE.
@@ -950,12 +1682,26 @@
 
        5000-DATA-REPORT                SECTION.
            INITIALIZE SCR, WRK-KEY, REG-STUDENTS, WRK-RM, WRK-OPTION.
+           INITIALIZE WRK-EXPORT-FLAG, WRK-EXPORT-OPEN.
            DISPLAY SCR.
            DISPLAY SCR-REPORT-TITLE.
-           MOVE 00001 TO RM.
-           START STUDENTS KEY EQUAL RM.
-           READ STUDENTS
+           ACCEPT SCR-EXPORT-ASK.
+           IF WRK-EXPORT-YES
+              PERFORM 5100-OPEN-EXPORT
+           END-IF.
+           MOVE ZEROS TO RM.
+           START STUDENTS KEY IS NOT LESS THAN RM.
+           IF FS-STATUS NOT EQUAL 00 AND FS-STATUS NOT EQUAL 23
+              MOVE "5000-DATA-REPORT" TO WRK-ERROR-PARAGRAPH
+              PERFORM 0150-LOG-ERROR
+           END-IF.
+           READ STUDENTS NEXT
                 INVALID KEY
+                      IF FS-STATUS NOT EQUAL 10
+                         MOVE "5000-DATA-REPORT" TO
+                              WRK-ERROR-PARAGRAPH
+                         PERFORM 0150-LOG-ERROR
+                      END-IF
                       ACCEPT SCR-DATA-NOT-FOUND
                 NOT INVALID KEY
                     DISPLAY SCR-REPORT-HEADER
@@ -963,8 +1709,18 @@
                        PERFORM 6000-AVERAGE-CALC
                        DISPLAY SCR-SHOW-REPORT
                        DISPLAY AVG-STAT
+                       IF WRK-EXPORT-IS-OPEN
+                          PERFORM 5110-WRITE-EXPORT-LINE
+                       END-IF
                        ADD 2 TO WRK-LINE-CONTROL
                        READ STUDENTS NEXT
+                       IF FS-STATUS NOT EQUAL 00
+                       AND FS-STATUS NOT EQUAL 10
+                          MOVE "5000-DATA-REPORT" TO
+                               WRK-ERROR-PARAGRAPH
+                          PERFORM 0150-LOG-ERROR
+                          MOVE 10 TO FS-STATUS
+                       END-IF
                        ADD 1 TO WRK-COUNT-REG
 
                       IF WRK-COUNT-REG GREATER 3
@@ -977,24 +1733,100 @@
                       END-IF
                     END-PERFORM
            END-READ.
+           IF WRK-EXPORT-IS-OPEN
+              CLOSE PRINT-REPORT
+              MOVE "N" TO WRK-EXPORT-OPEN
+              ACCEPT SCR-EXPORTED
+           END-IF.
                 ACCEPT END-REPORT.
        5200-CLOSE.
            EXIT.
            PERFORM 0200-INIT.
 
+      *--------------- OPEN THE CSV EXPORT FILE FOR THE CLASS REPORT
+       5100-OPEN-EXPORT                SECTION.
+           OPEN OUTPUT PRINT-REPORT.
+           IF WRK-PRINT-STATUS NOT EQUAL "00"
+              MOVE "N" TO WRK-EXPORT-OPEN
+           ELSE
+              MOVE "S" TO WRK-EXPORT-OPEN
+              MOVE SPACES TO REG-PRINT-LINE
+              STRING WRK-RM-REPORT      DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-NAME-REPORT    DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-GRADE-REPORT   DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-FSCORE-REPORT  DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-SSCORE-REPORT  DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-TSCORE-REPORT  DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-QSCORE-REPORT  DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-AVERAGE-REPORT DELIMITED BY SIZE
+                     ";"                DELIMITED BY SIZE
+                     WRK-STATUS-REPORT  DELIMITED BY SIZE
+                INTO REG-PRINT-LINE
+              END-STRING
+              WRITE REG-PRINT-LINE
+           END-IF.
+       5100-CLOSE.
+           EXIT.
+
+      *--------------- WRITE ONE DETAIL LINE TO THE CSV EXPORT FILE
+       5110-WRITE-EXPORT-LINE          SECTION.
+           MOVE SPACES TO REG-PRINT-LINE.
+           STRING RM            DELIMITED BY SIZE ";" DELIMITED BY SIZE
+                  STUDENT-NAME  DELIMITED BY SIZE ";" DELIMITED BY SIZE
+                  GRADE         DELIMITED BY SIZE ";" DELIMITED BY SIZE
+                  WRK-FSCORE-MASK DELIMITED BY SIZE ";"
+                  DELIMITED BY SIZE
+                  WRK-SSCORE-MASK DELIMITED BY SIZE ";"
+                  DELIMITED BY SIZE
+                  WRK-TSCORE-MASK DELIMITED BY SIZE ";"
+                  DELIMITED BY SIZE
+                  WRK-QSCORE-MASK DELIMITED BY SIZE ";"
+                  DELIMITED BY SIZE
+                  WRK-AVERAGE-MASK DELIMITED BY SIZE ";"
+                  DELIMITED BY SIZE
+                  WRK-STD-STATUS   DELIMITED BY SIZE
+             INTO REG-PRINT-LINE
+           END-STRING.
+           WRITE REG-PRINT-LINE.
+       5110-CLOSE.
+           EXIT.
+
        6000-AVERAGE-CALC               SECTION.
            READ STUDENTS
               INVALID KEY
+               IF FS-STATUS NOT EQUAL 23
+                  MOVE "6000-AVERAGE-CALC" TO WRK-ERROR-PARAGRAPH
+                  PERFORM 0150-LOG-ERROR
+               END-IF
                ACCEPT SCR-DATA-NOT-FOUND
               NOT INVALID KEY
+               IF FS-STATUS NOT EQUAL 00
+                  MOVE "6000-AVERAGE-CALC" TO WRK-ERROR-PARAGRAPH
+                  PERFORM 0150-LOG-ERROR
+               END-IF
                 MOVE REG-STUDENTS TO WRK-STUDENT
-               COMPUTE WRK-AVERAGE = (WRK-FSCORE + WRK-SSCORE) / 2
-               IF WRK-AVERAGE GREATER OR EQUAL 070,00 AND WRK-AVERAGE
-               NOT GREATER 100,00
+               PERFORM 1050-VALIDATE-GRADE
+               IF WRK-GRADE-IS-VALID
+                  MOVE WRK-THRESHOLD-ENTRY(WRK-GRADE-MATCH-IDX)
+                                          TO WRK-PASS-THRESHOLD
+               ELSE
+                  MOVE 070,00 TO WRK-PASS-THRESHOLD
+               END-IF
+               COMPUTE WRK-AVERAGE = (WRK-FSCORE + WRK-SSCORE +
+                                      WRK-TSCORE + WRK-QSCORE) / 4
+               IF WRK-AVERAGE GREATER OR EQUAL WRK-PASS-THRESHOLD AND
+               WRK-AVERAGE NOT GREATER 100,00
                    MOVE "APROVADO" TO WRK-STD-STATUS
                    MOVE WRK-AVERAGE TO WRK-AVERAGE-MASK
-               ELSE IF WRK-AVERAGE LESS 070,00 AND WRK-AVERAGE NOT
-               LESS 000,00
+               ELSE IF WRK-AVERAGE LESS WRK-PASS-THRESHOLD AND
+               WRK-AVERAGE NOT LESS 000,00
                    MOVE "REPROVADO" TO WRK-STD-STATUS
                    MOVE WRK-AVERAGE TO WRK-AVERAGE-MASK
                    MOVE 4 TO WRK-STATUS-COLOR
@@ -1004,7 +1836,87 @@
                END-IF
                  MOVE WRK-FSCORE TO WRK-FSCORE-MASK
                  MOVE WRK-SSCORE TO WRK-SSCORE-MASK
+                 MOVE WRK-TSCORE TO WRK-TSCORE-MASK
+                 MOVE WRK-QSCORE TO WRK-QSCORE-MASK
            END-READ.
 
        6200-CLOSE.
            EXIT.
+
+      *--------------- CLASS-LEVEL SUMMARY: ENROLLED/APROVADO/
+      *--------------- REPROVADO/INVALIDO COUNTS AND CLASS AVERAGE,
+      *--------------- ONE LINE PER VALID CLASS IN WRK-GRADE-TABLE
+       7000-CLASS-SUMMARY              SECTION.
+           INITIALIZE SCR, WRK-KEY.
+           DISPLAY SCR.
+           DISPLAY SCR-CLASS-SUMMARY-TITLE.
+           DISPLAY SCR-CLASS-SUMMARY-HEADER.
+           MOVE 11 TO WRK-SUMMARY-LINE.
+           PERFORM VARYING WRK-SUMMARY-IDX FROM 1 BY 1
+               UNTIL WRK-SUMMARY-IDX GREATER 12
+              PERFORM 7100-SUMMARIZE-CLASS
+              ADD 1 TO WRK-SUMMARY-LINE
+           END-PERFORM.
+           ACCEPT END-REPORT.
+       7000-CLOSE.
+           EXIT.
+           PERFORM 0200-INIT.
+
+      *--------------- SCAN ALL STUDENTS FOR ONE CLASS AND SHOW ITS LINE
+       7100-SUMMARIZE-CLASS            SECTION.
+           MOVE WRK-GRADE-ENTRY(WRK-SUMMARY-IDX) TO WRK-SUMMARY-GRADE.
+           MOVE ZEROS TO WRK-SUMMARY-ENROLLED, WRK-SUMMARY-APPROVED,
+                         WRK-SUMMARY-FAILED, WRK-SUMMARY-INVALID,
+                         WRK-SUMMARY-TOTAL-AVG.
+           MOVE ZEROS TO RM.
+           START STUDENTS KEY IS NOT LESS THAN RM.
+           IF FS-STATUS NOT EQUAL 00 AND FS-STATUS NOT EQUAL 23
+              MOVE "7100-SUMMARIZE-CLASS" TO WRK-ERROR-PARAGRAPH
+              PERFORM 0150-LOG-ERROR
+           END-IF.
+           READ STUDENTS NEXT
+              INVALID KEY
+                  IF FS-STATUS NOT EQUAL 10
+                     MOVE "7100-SUMMARIZE-CLASS" TO
+                          WRK-ERROR-PARAGRAPH
+                     PERFORM 0150-LOG-ERROR
+                  END-IF
+              NOT INVALID KEY
+                  PERFORM UNTIL FS-STATUS EQUAL 10
+                     IF GRADE EQUAL WRK-SUMMARY-GRADE
+                        PERFORM 6000-AVERAGE-CALC
+                        ADD 1 TO WRK-SUMMARY-ENROLLED
+                        ADD WRK-AVERAGE TO WRK-SUMMARY-TOTAL-AVG
+                        EVALUATE WRK-STD-STATUS
+                           WHEN "APROVADO"
+                              ADD 1 TO WRK-SUMMARY-APPROVED
+                           WHEN "REPROVADO"
+                              ADD 1 TO WRK-SUMMARY-FAILED
+                           WHEN OTHER
+                              ADD 1 TO WRK-SUMMARY-INVALID
+                        END-EVALUATE
+                     END-IF
+                     READ STUDENTS NEXT
+                     IF FS-STATUS NOT EQUAL 00
+                     AND FS-STATUS NOT EQUAL 10
+                        MOVE "7100-SUMMARIZE-CLASS" TO
+                             WRK-ERROR-PARAGRAPH
+                        PERFORM 0150-LOG-ERROR
+                        MOVE 10 TO FS-STATUS
+                     END-IF
+                  END-PERFORM
+           END-READ.
+           IF WRK-SUMMARY-ENROLLED GREATER ZERO
+              COMPUTE WRK-SUMMARY-CLASS-AVG =
+                      WRK-SUMMARY-TOTAL-AVG / WRK-SUMMARY-ENROLLED
+           ELSE
+              MOVE ZEROS TO WRK-SUMMARY-CLASS-AVG
+           END-IF.
+           MOVE WRK-SUMMARY-ENROLLED  TO WRK-SUMMARY-ENROLLED-M.
+           MOVE WRK-SUMMARY-APPROVED  TO WRK-SUMMARY-APPROVED-M.
+           MOVE WRK-SUMMARY-FAILED    TO WRK-SUMMARY-FAILED-M.
+           MOVE WRK-SUMMARY-INVALID   TO WRK-SUMMARY-INVALID-M.
+           MOVE WRK-SUMMARY-CLASS-AVG TO WRK-SUMMARY-CLASS-AVG-M.
+           DISPLAY SCR-CLASS-SUMMARY-LINE.
+       7100-CLOSE.
+           EXIT.
