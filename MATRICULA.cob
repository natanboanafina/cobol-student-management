@@ -0,0 +1,260 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.MATRICULA.
+      *=================================================================
+      *    NAME             : NATAN BOANAFINA
+      *    ENTERPRISE       : N/A
+      *    DATE             : UNTIL 12/01/2023
+      *    PROFESSOR        : IVAN PETRUCCI
+      *    PURPOSE          : BATCH LOAD OF NEW STUDENTS AT THE START
+      *                       OF THE SCHOOL YEAR.
+      *
+      *-----------------------------------------------------------------
+      *    EXERCISE PURPOSE: READ A SEQUENTIAL ENROLLMENT FILE (RM,
+      *                      NOME, SERIE) AND LOAD IT INTO ALUNO.DAT,
+      *                      REJECTING ANY RM ALREADY ON FILE.
+      *
+      *-----------------------------------------------------------------
+      *                             FILES
+      *
+      *    DDNAME                    I/O                    COPY/BOOK
+      *    ALUNO                     I-O                       -
+      *    MATRICULAS                INPUT                     -
+      *
+      *=================================================================
+
+      *--------------- ENVIRONMENT DIVISION BEGINNING
+       ENVIRONMENT                       DIVISION.
+      *-----------------------------------------------------------------
+      *--------------- CONFIGURATION SECTION BEGINNING
+       CONFIGURATION                     SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+      *--------------- FILES SECTION BEGINNING
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+           SELECT STUDENTS ASSIGN
+           TO "C:\Users\natan\Desktop\TASK\DATA\ALUNO.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RM
+           FILE STATUS IS FS-STATUS.
+
+           SELECT ENROLL-FILE ASSIGN
+           TO "C:\Users\natan\Desktop\TASK\DATA\MATRICULAS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-ENROLL-STATUS.
+
+           SELECT ERROR-LOG ASSIGN
+           TO "C:\Users\natan\Desktop\TASK\DATA\ERRO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-ERRLOG-STATUS.
+      *=================================================================
+      *--------------- DATA DIVISION BEGINNING
+       DATA                              DIVISION.
+      *--------------- FILE SECTION BEGINNING
+       FILE                              SECTION.
+      *-----------------------------------------------------------------
+      *--------------- FD AREA BEGINNING
+       FD  STUDENTS.
+       01  REG-STUDENTS.
+           05 RM                 PIC 9(05).
+           05 STUDENT-NAME       PIC X(20).
+           05 GRADE              PIC X(03).
+           05 FSCORE             PIC 9(04).
+           05 SSCORE             PIC 9(04).
+           05 TSCORE             PIC 9(04).
+           05 QSCORE             PIC 9(04).
+      *-----------------------------------------------------------------
+      *--------------- ENROLL-FILE FD AREA BEGINNING
+       FD  ENROLL-FILE.
+       01  REG-ENROLL.
+           05 ENROLL-RM          PIC 9(05).
+           05 ENROLL-NAME        PIC X(20).
+           05 ENROLL-GRADE       PIC X(03).
+      *-----------------------------------------------------------------
+      *--------------- ERROR-LOG FD AREA BEGINNING
+       FD  ERROR-LOG.
+       01  REG-ERROR-LOG         PIC X(80).
+      *-----------------------------------------------------------------
+      *--------------- WORKING-STORAGE BEGINNING
+       WORKING-STORAGE                   SECTION.
+      *-----------------------------------------------------------------
+       01  FILLER          PIC X(29)
+                           VALUE "VARIABLES OF STATUS BEGINNING".
+      *--------------- VARIABLE OF STATUS BEGINNING
+       77  FS-STATUS       PIC 9(02)   VALUE ZEROS.
+       77  WRK-ENROLL-STATUS PIC 9(02) VALUE ZEROS.
+       77  WRK-ERRLOG-STATUS PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER            PIC X(29)
+                             VALUE "VALID SERIES TABLE BEGINNING".
+      *--------------- TABLE OF VALID CLASSES (SERIES) FOR GRADE
+       01  WRK-GRADE-TABLE.
+           05 FILLER         PIC X(03) VALUE "1EF".
+           05 FILLER         PIC X(03) VALUE "2EF".
+           05 FILLER         PIC X(03) VALUE "3EF".
+           05 FILLER         PIC X(03) VALUE "4EF".
+           05 FILLER         PIC X(03) VALUE "5EF".
+           05 FILLER         PIC X(03) VALUE "6EF".
+           05 FILLER         PIC X(03) VALUE "7EF".
+           05 FILLER         PIC X(03) VALUE "8EF".
+           05 FILLER         PIC X(03) VALUE "9EF".
+           05 FILLER         PIC X(03) VALUE "1EM".
+           05 FILLER         PIC X(03) VALUE "2EM".
+           05 FILLER         PIC X(03) VALUE "3EM".
+       01  WRK-GRADE-TABLE-R REDEFINES WRK-GRADE-TABLE.
+           05 WRK-GRADE-ENTRY PIC X(03) OCCURS 12 TIMES.
+       77  WRK-GRADE-IDX     PIC 9(02)     VALUE ZEROS.
+       77  WRK-GRADE-VALID   PIC X(01)     VALUE "N".
+           88 WRK-GRADE-IS-VALID             VALUE "S".
+
+      *-----------------------------------------------------------------
+       01  FILLER            PIC X(30)
+                             VALUE "VARIABLES OF CONTROL BEGINNING".
+      *-----------------------------------------------------------------
+       77  WRK-ERROR-PARAGRAPH PIC X(20)   VALUE SPACES.
+       77  WRK-ERROR-RM-MASK PIC 9(05)     VALUE ZEROS.
+       77  WRK-ERROR-STATUS-MASK PIC 9(02) VALUE ZEROS.
+       01  WRK-ERROR-LINE    PIC X(80)     VALUE SPACES.
+       77  WRK-COUNT-READ    PIC 9(05)     VALUE ZEROS.
+       77  WRK-COUNT-LOADED  PIC 9(05)     VALUE ZEROS.
+       77  WRK-COUNT-DUPLICATE PIC 9(05)   VALUE ZEROS.
+       77  WRK-COUNT-INVALID PIC 9(05)     VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER            PIC X(31)
+                             VALUE "VARIABLES OF MESSAGES BEGINNING".
+      *-----------------------------------------------------------------
+       77  WRK-COUNT-READ-MASK     PIC ZZZZ9.
+       77  WRK-COUNT-LOADED-MASK   PIC ZZZZ9.
+       77  WRK-COUNT-DUP-MASK      PIC ZZZZ9.
+       77  WRK-COUNT-INVALID-MASK  PIC ZZZZ9.
+       77  WRK-RM-MASK             PIC ZZZZ9.
+
+      *=================================================================
+      *--------------- PROCEDURE DIVISION BEGINNING
+       PROCEDURE                        DIVISION.
+      *-----------------------------------------------------------------
+       0001-MAIN                       SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0200-LOAD-ENROLLMENTS UNTIL WRK-ENROLL-STATUS
+                                               EQUAL 10.
+           PERFORM 0900-SUMMARY.
+           PERFORM 0999-CLOSE-DATA.
+           GOBACK.
+
+      *--------------- OPEN THE STUDENTS FILE, ENROLLMENT FILE AND LOG
+       0100-OPEN-DATA                  SECTION.
+           OPEN EXTEND ERROR-LOG.
+                IF WRK-ERRLOG-STATUS EQUAL 35 THEN
+                      OPEN OUTPUT ERROR-LOG
+                      CLOSE ERROR-LOG
+                      OPEN EXTEND ERROR-LOG
+                END-IF.
+           OPEN I-O STUDENTS.
+                IF FS-STATUS EQUAL 35 THEN
+                      OPEN OUTPUT STUDENTS
+                      CLOSE STUDENTS
+                      OPEN I-O STUDENTS
+                END-IF.
+           IF FS-STATUS NOT EQUAL 00
+              MOVE "0100-OPEN-DATA" TO WRK-ERROR-PARAGRAPH
+              PERFORM 0800-LOG-ERROR
+           END-IF.
+           OPEN INPUT ENROLL-FILE.
+           IF WRK-ENROLL-STATUS NOT EQUAL 00
+              DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE MATRICULAS"
+              MOVE 10 TO WRK-ENROLL-STATUS
+           ELSE
+              PERFORM 0150-READ-NEXT-ENROLL
+           END-IF.
+
+      *--------------- READ THE NEXT ENROLLMENT RECORD
+       0150-READ-NEXT-ENROLL           SECTION.
+           READ ENROLL-FILE.
+           IF WRK-ENROLL-STATUS EQUAL 00
+              ADD 1 TO WRK-COUNT-READ
+           END-IF.
+           IF WRK-ENROLL-STATUS NOT EQUAL 00
+           AND WRK-ENROLL-STATUS NOT EQUAL 10
+              MOVE "0150-READ-NEXT-ENROLL" TO WRK-ERROR-PARAGRAPH
+              PERFORM 0800-LOG-ERROR
+              MOVE 10 TO WRK-ENROLL-STATUS
+           END-IF.
+
+      *--------------- LOAD ONE ENROLLMENT RECORD INTO ALUNO.DAT
+       0200-LOAD-ENROLLMENTS           SECTION.
+           MOVE ENROLL-RM    TO RM.
+           MOVE ENROLL-NAME  TO STUDENT-NAME.
+           MOVE ENROLL-GRADE TO GRADE.
+           PERFORM 0250-VALIDATE-GRADE.
+           IF NOT WRK-GRADE-IS-VALID
+              ADD 1 TO WRK-COUNT-INVALID
+              MOVE RM TO WRK-RM-MASK
+              DISPLAY "SERIE INVALIDA PARA O RM " WRK-RM-MASK
+                      " - REGISTRO IGNORADO"
+           ELSE
+              INITIALIZE FSCORE, SSCORE, TSCORE, QSCORE
+              WRITE REG-STUDENTS
+                 INVALID KEY
+                    ADD 1 TO WRK-COUNT-DUPLICATE
+                    MOVE RM TO WRK-RM-MASK
+                    DISPLAY "RM " WRK-RM-MASK
+                            " JA CADASTRADO - REGISTRO IGNORADO"
+                 NOT INVALID KEY
+                    IF FS-STATUS NOT EQUAL 00
+                       MOVE "0200-LOAD-ENROLLMENTS" TO
+                            WRK-ERROR-PARAGRAPH
+                       PERFORM 0800-LOG-ERROR
+                    ELSE
+                       ADD 1 TO WRK-COUNT-LOADED
+                    END-IF
+              END-WRITE
+           END-IF.
+           PERFORM 0150-READ-NEXT-ENROLL.
+
+      *--------------- CHECK GRADE AGAINST THE TABLE OF VALID SERIES
+       0250-VALIDATE-GRADE             SECTION.
+           MOVE "N" TO WRK-GRADE-VALID.
+           PERFORM VARYING WRK-GRADE-IDX FROM 1 BY 1
+               UNTIL WRK-GRADE-IDX GREATER 12
+                  OR WRK-GRADE-IS-VALID
+              IF GRADE EQUAL WRK-GRADE-ENTRY(WRK-GRADE-IDX)
+                 MOVE "S" TO WRK-GRADE-VALID
+              END-IF
+           END-PERFORM.
+
+      *--------------- WRITE ONE ENTRY TO THE ERROR LOG (PARA/RM/STATUS)
+       0800-LOG-ERROR                  SECTION.
+           MOVE RM TO WRK-ERROR-RM-MASK.
+           MOVE FS-STATUS TO WRK-ERROR-STATUS-MASK.
+           MOVE SPACES TO WRK-ERROR-LINE.
+           STRING WRK-ERROR-PARAGRAPH   DELIMITED BY SIZE
+                  ";"                   DELIMITED BY SIZE
+                  WRK-ERROR-RM-MASK     DELIMITED BY SIZE
+                  ";"                   DELIMITED BY SIZE
+                  WRK-ERROR-STATUS-MASK DELIMITED BY SIZE
+             INTO WRK-ERROR-LINE
+           END-STRING.
+           MOVE WRK-ERROR-LINE TO REG-ERROR-LOG.
+           WRITE REG-ERROR-LOG.
+
+      *--------------- DISPLAY THE FINAL LOAD SUMMARY
+       0900-SUMMARY                    SECTION.
+           MOVE WRK-COUNT-READ      TO WRK-COUNT-READ-MASK.
+           MOVE WRK-COUNT-LOADED    TO WRK-COUNT-LOADED-MASK.
+           MOVE WRK-COUNT-DUPLICATE TO WRK-COUNT-DUP-MASK.
+           MOVE WRK-COUNT-INVALID   TO WRK-COUNT-INVALID-MASK.
+           DISPLAY "======== CARGA DE MATRICULAS CONCLUIDA ========".
+           DISPLAY "REGISTROS LIDOS     : " WRK-COUNT-READ-MASK.
+           DISPLAY "REGISTROS GRAVADOS  : " WRK-COUNT-LOADED-MASK.
+           DISPLAY "RM DUPLICADO        : " WRK-COUNT-DUP-MASK.
+           DISPLAY "SERIE INVALIDA      : " WRK-COUNT-INVALID-MASK.
+
+      *--------------- CLOSE ALL FILES
+       0999-CLOSE-DATA                 SECTION.
+           CLOSE STUDENTS.
+           CLOSE ENROLL-FILE.
+           CLOSE ERROR-LOG.
